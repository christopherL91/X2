@@ -1,10 +1,412 @@
-      *Example COBOL program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello_world.
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 N PIC A(100).
-       PROCEDURE DIVISION.
-       DISPLAY "Hello world".
-       ACCEPT N.
-       STOP RUN.
\ No newline at end of file
+000010*================================================================
+000020* PROGRAM-ID. HELLO_WORLD
+000030*----------------------------------------------------------------
+000040* AUTHOR.        C. L. BRANNIGAN
+000050* INSTALLATION.  DATA CENTER SERVICES
+000060* DATE-WRITTEN.  1998-02-11.
+000070* DATE-COMPILED. 2026-08-09.
+000080*----------------------------------------------------------------
+000090* DESCRIPTION.
+000100*   SIGN-ON FRONT DOOR FOR THE OPERATOR CONSOLE.
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   1998-02-11 CLB   ORIGINAL PROGRAM
+000150*   2026-08-09 CLB   VALIDATE OPERATOR ID AGAINST OPERATOR MASTER
+000160*                    ROSTER, RE-PROMPTING ON NO MATCH / INACTIVE
+000170*   2026-08-09 CLB   WRITE A SIGN-ON AUDIT RECORD TO SIGNON-LOG
+000180*                    FOR EVERY INVOCATION
+000190*   2026-08-09 CLB   READ SIGN-ON BULLETIN FROM MOTD FILE IN PLACE
+000200*                    OF THE HARDCODED GREETING LITERAL
+000210*   2026-08-09 CLB   REPLACE FLAT N WITH OPERREC COPYBOOK SO THE
+000220*                    OPERATOR CONTEXT CAN BE PASSED FORWARD
+000230*   2026-08-09 CLB   ADD A TIME-OF-DAY SHIFT GREETING ALONGSIDE
+000240*                    THE MOTD BULLETIN
+000250*   2026-08-09 CLB   ADD SYSIN PARM CARD INPUT SO THE PROGRAM CAN
+000260*                    RUN UNATTENDED IN THE NIGHTLY BATCH STREAM
+000270*   2026-08-09 CLB   ADD SELECTION MENU DISPATCH TO DOWNSTREAM
+000280*                    PROGRAMS AFTER A SUCCESSFUL SIGN-ON
+000290*   2026-08-09 CLB   ADD INPUT EDIT CHECKS AND A NON-ZERO RETURN
+000300*                    CODE ON BAD SIGN-ON FOR JCL STEP CHECKING
+000310*   2026-08-09 CLB   EDIT TERMINAL ID, REJECT AN EMPTY SYSIN PARM
+000320*                    CARD, CHECK SIGNON-LOG OPEN, CLOSE SIGN-ON
+000330*                    FILES BEFORE DISPATCH, AND GUARD EVERY CLOSE
+000340*                    WITH ITS FILE'S OPEN STATUS
+000350*================================================================
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. hello_world.
+000380 AUTHOR. C. L. BRANNIGAN.
+000390 INSTALLATION. DATA CENTER SERVICES.
+000400 DATE-WRITTEN. 1998-02-11.
+000410 DATE-COMPILED. 2026-08-09.
+000420*================================================================
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT OPERATOR-MASTER ASSIGN TO "OPERMAST"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS RANDOM
+000490         RECORD KEY IS OM-OPERATOR-ID
+000500         FILE STATUS IS HW-OPERMAST-STATUS.
+000510 
+000520     SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS HW-SIGNLOG-STATUS.
+000550 
+000560     SELECT MOTD-FILE ASSIGN TO "MOTD"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS HW-MOTD-STATUS.
+000590 
+000600     SELECT SYSIN-PARM-FILE ASSIGN TO "SYSIN"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS HW-SYSIN-STATUS.
+000630*================================================================
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  OPERATOR-MASTER.
+000670     COPY opermast.
+000680 
+000690 FD  SIGNON-LOG.
+000700     COPY signlog.
+000710 
+000720 FD  MOTD-FILE.
+000730 01  MOTD-RECORD                    PIC X(80).
+000740 
+000750 FD  SYSIN-PARM-FILE.
+000760 01  SYSIN-PARM-RECORD              PIC X(20).
+000770*================================================================
+000780 WORKING-STORAGE SECTION.
+000790 01  N.
+000800     COPY operrec.
+000810 
+000820 01  HW-OPERMAST-STATUS              PIC X(02).
+000830     88  HW-OPERMAST-OK                  VALUE "00".
+000840 01  HW-SIGNLOG-STATUS               PIC X(02).
+000850     88  HW-SIGNLOG-OK                   VALUE "00".
+000860     88  HW-SIGNLOG-NEW                  VALUE "35".
+000870 01  HW-MOTD-STATUS                  PIC X(02).
+000880     88  HW-MOTD-OK                      VALUE "00".
+000890 01  HW-SYSIN-STATUS                 PIC X(02).
+000900     88  HW-SYSIN-PRESENT                VALUE "00".
+000910 
+000920 01  HW-OPERMAST-OPEN-SW             PIC X(01)  VALUE "N".
+000930     88  HW-OPERMAST-OPEN                VALUE "Y"
+000940         WHEN SET TO FALSE IS "N".
+000950 01  HW-SIGNLOG-OPEN-SW              PIC X(01)  VALUE "N".
+000960     88  HW-SIGNLOG-OPEN                 VALUE "Y"
+000970         WHEN SET TO FALSE IS "N".
+000980 01  HW-SYSIN-EMPTY-SW               PIC X(01)  VALUE "N".
+000990     88  HW-SYSIN-EMPTY                  VALUE "Y"
+001000         WHEN SET TO FALSE IS "N".
+001010 
+001020 01  HW-MOTD-TEXT                    PIC X(80).
+001030 01  HW-DEFAULT-MOTD                 PIC X(80)
+001040         VALUE "NO BULLETIN POSTED FOR TODAY.".
+001050 
+001060 01  HW-BATCH-SW                     PIC X(01)  VALUE "N".
+001070     88  HW-BATCH-MODE                   VALUE "Y"
+001080         WHEN SET TO FALSE IS "N".
+001090 
+001100 01  HW-VALID-SW                     PIC X(01)  VALUE "N".
+001110     88  HW-SIGNON-VALID                 VALUE "Y"
+001120         WHEN SET TO FALSE IS "N".
+001130 
+001140 01  HW-EDIT-SW                      PIC X(01)  VALUE "Y".
+001150     88  HW-EDIT-PASSED                  VALUE "Y"
+001160         WHEN SET TO FALSE IS "N".
+001170 
+001180 01  HW-RETRY-COUNT                  PIC 9(01)  VALUE ZERO.
+001190 01  HW-MAX-RETRIES                  PIC 9(01)  VALUE 3.
+001200 01  HW-ERROR-MESSAGE                PIC X(40).
+001210 
+001220 01  HW-SELECTION-CODE               PIC X(02).
+001230 
+001240 01  HW-CURRENT-DATE                 PIC X(08).
+001250 01  HW-CURRENT-TIME                 PIC X(08).
+001260 01  HW-HOURS                        PIC 9(02).
+001270 
+001280 01  HW-SHIFT-GREETING               PIC X(40).
+001290*================================================================
+001300 PROCEDURE DIVISION.
+001310*----------------------------------------------------------------
+001320 0000-MAINLINE.
+001330     PERFORM 1000-INITIALIZE
+001340         THRU 1000-EXIT.
+001350     PERFORM 2000-OPEN-FILES
+001360         THRU 2000-EXIT.
+001370     IF NOT HW-OPERMAST-OK
+001380         MOVE "OPERATOR MASTER COULD NOT BE OPENED"
+001390             TO HW-ERROR-MESSAGE
+001400         GO TO 9900-BAD-SIGNON
+001410     END-IF.
+001420     IF NOT HW-SIGNLOG-OK
+001430         MOVE "SIGN-ON LOG COULD NOT BE OPENED"
+001440             TO HW-ERROR-MESSAGE
+001450         GO TO 9900-BAD-SIGNON
+001460     END-IF.
+001470     PERFORM 3000-GET-MOTD
+001480         THRU 3000-EXIT.
+001490     DISPLAY HW-MOTD-TEXT.
+001500     PERFORM 5000-BUILD-GREETING
+001510         THRU 5000-EXIT.
+001520     DISPLAY HW-SHIFT-GREETING.
+001530     PERFORM 4000-SIGNON
+001540         THRU 4000-EXIT.
+001550     IF NOT HW-SIGNON-VALID
+001560         GO TO 9900-BAD-SIGNON
+001570     END-IF.
+001580     PERFORM 6000-WRITE-SIGNON-LOG
+001590         THRU 6000-EXIT.
+001600     PERFORM 7000-MENU-DISPATCH
+001610         THRU 7000-EXIT.
+001620     PERFORM 9999-END-OF-JOB
+001630         THRU 9999-EXIT.
+001640     STOP RUN.
+001650*----------------------------------------------------------------
+001660* 1000-INITIALIZE  -  ESTABLISH THE RUN DATE AND TIME.
+001670*----------------------------------------------------------------
+001680 1000-INITIALIZE.
+001690     MOVE ZERO TO RETURN-CODE.
+001700     ACCEPT HW-CURRENT-DATE FROM DATE YYYYMMDD.
+001710     ACCEPT HW-CURRENT-TIME FROM TIME.
+001720     MOVE HW-CURRENT-TIME(1:2) TO HW-HOURS.
+001730 1000-EXIT.
+001740     EXIT.
+001750*----------------------------------------------------------------
+001760* 2000-OPEN-FILES  -  OPEN THE OPERATOR MASTER AND SIGN-ON LOG.
+001770*----------------------------------------------------------------
+001780 2000-OPEN-FILES.
+001790     OPEN INPUT OPERATOR-MASTER.
+001800     IF HW-OPERMAST-OK
+001810         SET HW-OPERMAST-OPEN TO TRUE
+001820     END-IF.
+001830     OPEN EXTEND SIGNON-LOG.
+001840     IF HW-SIGNLOG-NEW
+001850         OPEN OUTPUT SIGNON-LOG
+001860     END-IF.
+001870     IF HW-SIGNLOG-OK
+001880         SET HW-SIGNLOG-OPEN TO TRUE
+001890     END-IF.
+001900 2000-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------------
+001930* 3000-GET-MOTD  -  READ THE SHIFT BULLETIN POSTED BY OPERATIONS.
+001940*----------------------------------------------------------------
+001950 3000-GET-MOTD.
+001960     MOVE HW-DEFAULT-MOTD TO HW-MOTD-TEXT.
+001970     OPEN INPUT MOTD-FILE.
+001980     IF HW-MOTD-OK
+001990         READ MOTD-FILE INTO HW-MOTD-TEXT
+002000             AT END
+002010                 MOVE HW-DEFAULT-MOTD TO HW-MOTD-TEXT
+002020         END-READ
+002030         CLOSE MOTD-FILE
+002040     END-IF.
+002050 3000-EXIT.
+002060     EXIT.
+002070*----------------------------------------------------------------
+002080* 4000-SIGNON  -  OBTAIN THE OPERATOR SIGN-ON, EITHER FROM A
+002090*                 SYSIN PARM CARD (UNATTENDED BATCH STREAM) OR BY
+002100*                 PROMPTING THE CONSOLE (INTERACTIVE).
+002110*----------------------------------------------------------------
+002120 4000-SIGNON.
+002130     OPEN INPUT SYSIN-PARM-FILE.
+002140     IF HW-SYSIN-PRESENT
+002150         SET HW-BATCH-MODE TO TRUE
+002160         READ SYSIN-PARM-FILE INTO N
+002170             AT END
+002180                 SET HW-SYSIN-EMPTY TO TRUE
+002190         END-READ
+002200         CLOSE SYSIN-PARM-FILE
+002210     END-IF.
+002220 
+002230     IF HW-BATCH-MODE
+002240         IF HW-SYSIN-EMPTY
+002250             MOVE "SYSIN PARM CARD IS EMPTY" TO HW-ERROR-MESSAGE
+002260         ELSE
+002270             PERFORM 4200-EDIT-OPERATOR-INPUT
+002280                 THRU 4200-EXIT
+002290             IF HW-EDIT-PASSED
+002300                 PERFORM 4300-VALIDATE-OPERATOR
+002310                     THRU 4300-EXIT
+002320             END-IF
+002330         END-IF
+002340     ELSE
+002350         PERFORM 4100-PROMPT-OPERATOR
+002360             THRU 4100-EXIT
+002370             UNTIL HW-SIGNON-VALID
+002380                OR HW-RETRY-COUNT NOT < HW-MAX-RETRIES
+002390     END-IF.
+002400 4000-EXIT.
+002410     EXIT.
+002420*----------------------------------------------------------------
+002430* 4100-PROMPT-OPERATOR  -  ONE ITERATION OF THE CONSOLE RE-PROMPT.
+002440*----------------------------------------------------------------
+002450 4100-PROMPT-OPERATOR.
+002460     ADD 1 TO HW-RETRY-COUNT.
+002470     DISPLAY "ENTER OPERATOR ID, TERMINAL ID, SHIFT CODE".
+002480     DISPLAY "(FORMAT: OOOOOOOOTTTTS)".
+002490     ACCEPT N.
+002500     PERFORM 4200-EDIT-OPERATOR-INPUT
+002510         THRU 4200-EXIT.
+002520     IF HW-EDIT-PASSED
+002530         PERFORM 4300-VALIDATE-OPERATOR
+002540             THRU 4300-EXIT
+002550     END-IF.
+002560     IF NOT HW-SIGNON-VALID
+002570         DISPLAY HW-ERROR-MESSAGE
+002580     END-IF.
+002590 4100-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------
+002620* 4200-EDIT-OPERATOR-INPUT  -  BASIC FIELD EDITS BEFORE THE ROSTER
+002630*                              LOOKUP IS EVEN ATTEMPTED.
+002640*----------------------------------------------------------------
+002650 4200-EDIT-OPERATOR-INPUT.
+002660     SET HW-EDIT-PASSED TO TRUE.
+002670     IF OR-OPERATOR-ID = SPACES OR LOW-VALUES
+002680         SET HW-EDIT-PASSED TO FALSE
+002690         MOVE "OPERATOR ID IS BLANK" TO HW-ERROR-MESSAGE
+002700     ELSE
+002710         IF OR-TERMINAL-ID = SPACES OR LOW-VALUES
+002720             SET HW-EDIT-PASSED TO FALSE
+002730             MOVE "TERMINAL ID IS BLANK" TO HW-ERROR-MESSAGE
+002740         ELSE
+002750             IF NOT OR-SHIFT-1ST
+002760                 AND NOT OR-SHIFT-2ND
+002770                 AND NOT OR-SHIFT-3RD
+002780                 SET HW-EDIT-PASSED TO FALSE
+002790                 MOVE "SHIFT CODE MUST BE 1, 2 OR 3"
+002800                     TO HW-ERROR-MESSAGE
+002810             END-IF
+002820         END-IF
+002830     END-IF.
+002840     IF NOT HW-EDIT-PASSED
+002850         SET HW-SIGNON-VALID TO FALSE
+002860     END-IF.
+002870 4200-EXIT.
+002880     EXIT.
+002890*----------------------------------------------------------------
+002900* 4300-VALIDATE-OPERATOR  -  LOOK UP THE OPERATOR MASTER ROSTER.
+002910*----------------------------------------------------------------
+002920 4300-VALIDATE-OPERATOR.
+002930     MOVE OR-OPERATOR-ID TO OM-OPERATOR-ID.
+002940     READ OPERATOR-MASTER
+002950         INVALID KEY
+002960             MOVE "OPERATOR ID NOT FOUND ON ROSTER"
+002970                 TO HW-ERROR-MESSAGE
+002980         NOT INVALID KEY
+002990             IF OM-ACTIVE
+003000                 SET HW-SIGNON-VALID TO TRUE
+003010             ELSE
+003020                 MOVE "OPERATOR IS NOT ACTIVE"
+003030                     TO HW-ERROR-MESSAGE
+003040             END-IF
+003050     END-READ.
+003060 4300-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------
+003090* 5000-BUILD-GREETING  -  SELECT THE SHIFT GREETING LINE FROM THE
+003100*                         SYSTEM CLOCK.  THE MOTD BULLETIN ABOVE
+003110*                         CARRIES OPERATIONAL NOTICES; THIS LINE
+003120*                         IS THE STANDING SHIFT GREETING.
+003130*----------------------------------------------------------------
+003140 5000-BUILD-GREETING.
+003150     EVALUATE TRUE
+003160         WHEN HW-HOURS >= 6 AND HW-HOURS < 14
+003170             MOVE "GOOD MORNING - 1ST SHIFT"
+003180                 TO HW-SHIFT-GREETING
+003190         WHEN HW-HOURS >= 14 AND HW-HOURS < 22
+003200             MOVE "GOOD AFTERNOON - 2ND SHIFT"
+003210                 TO HW-SHIFT-GREETING
+003220         WHEN OTHER
+003230             MOVE "GOOD EVENING - 3RD SHIFT (OVERNIGHT)"
+003240                 TO HW-SHIFT-GREETING
+003250     END-EVALUATE.
+003260 5000-EXIT.
+003270     EXIT.
+003280*----------------------------------------------------------------
+003290* 6000-WRITE-SIGNON-LOG  -  APPEND ONE AUDIT RECORD FOR THIS RUN.
+003300*----------------------------------------------------------------
+003310 6000-WRITE-SIGNON-LOG.
+003320     MOVE OR-OPERATOR-ID TO SL-OPERATOR-ID.
+003330     MOVE HW-CURRENT-DATE TO SL-RUN-DATE.
+003340     MOVE HW-CURRENT-TIME(1:6) TO SL-RUN-TIME.
+003350     MOVE RETURN-CODE TO SL-RETURN-CODE.
+003360     WRITE SIGNON-LOG-RECORD.
+003370 6000-EXIT.
+003380     EXIT.
+003390*----------------------------------------------------------------
+003400* 7000-MENU-DISPATCH  -  ROUTE THE OPERATOR TO THE REQUESTED JOB.
+003410*                        INTERACTIVE ONLY - BATCH RUNS FALL
+003420*                        STRAIGHT THROUGH TO END OF JOB.
+003430*----------------------------------------------------------------
+003440 7000-MENU-DISPATCH.
+003450     IF HW-SIGNON-VALID AND NOT HW-BATCH-MODE
+003460         DISPLAY "SELECT A FUNCTION -"
+003470         DISPLAY "  01  DAILY SIGN-ON ACTIVITY REPORT"
+003480         DISPLAY "  02  SIGN-ON / HR ROSTER RECONCILIATION"
+003490         DISPLAY "  99  EXIT"
+003500         ACCEPT HW-SELECTION-CODE
+003510         EVALUATE HW-SELECTION-CODE
+003520             WHEN "01"
+003530                 PERFORM 7100-CLOSE-BEFORE-CALL
+003540                     THRU 7100-EXIT
+003550                 CALL "SONRPT"
+003560             WHEN "02"
+003570                 PERFORM 7100-CLOSE-BEFORE-CALL
+003580                     THRU 7100-EXIT
+003590                 CALL "SONRECON"
+003600             WHEN OTHER
+003610                 CONTINUE
+003620         END-EVALUATE
+003630     END-IF.
+003640 7000-EXIT.
+003650     EXIT.
+003660*----------------------------------------------------------------
+003670* 7100-CLOSE-BEFORE-CALL  -  RELEASE OUR HANDLES ON SIGNLOG AND
+003680*                            OPERATOR-MASTER BEFORE CALLING OUT.
+003690*                            SONRPT/SONRECON OPEN THESE SAME
+003700*                            PHYSICAL FILES THEMSELVES.
+003710*----------------------------------------------------------------
+003720 7100-CLOSE-BEFORE-CALL.
+003730     IF HW-SIGNLOG-OPEN
+003740         CLOSE SIGNON-LOG
+003750         SET HW-SIGNLOG-OPEN TO FALSE
+003760     END-IF.
+003770     IF HW-OPERMAST-OPEN
+003780         CLOSE OPERATOR-MASTER
+003790         SET HW-OPERMAST-OPEN TO FALSE
+003800     END-IF.
+003810 7100-EXIT.
+003820     EXIT.
+003830*----------------------------------------------------------------
+003840* 9900-BAD-SIGNON  -  SIGN-ON COULD NOT BE ESTABLISHED.  LOG THE
+003850*                     FAILED ATTEMPT AND END THE RUN WITH A
+003860*                     NON-ZERO RETURN CODE SO A JCL COND CHECK
+003870*                     ON THIS STEP WILL CATCH IT.
+003880*----------------------------------------------------------------
+003890 9900-BAD-SIGNON.
+003900     DISPLAY "SIGN-ON FAILED - " HW-ERROR-MESSAGE.
+003910     MOVE 16 TO RETURN-CODE.
+003920     IF HW-SIGNLOG-OPEN
+003930         PERFORM 6000-WRITE-SIGNON-LOG
+003940             THRU 6000-EXIT
+003950     END-IF.
+003960     PERFORM 9999-END-OF-JOB
+003970         THRU 9999-EXIT.
+003980     STOP RUN.
+003990*----------------------------------------------------------------
+004000* 9999-END-OF-JOB  -  CLOSE FILES AND TERMINATE THE RUN.
+004010*----------------------------------------------------------------
+004020 9999-END-OF-JOB.
+004030     IF HW-OPERMAST-OPEN
+004040         CLOSE OPERATOR-MASTER
+004050         SET HW-OPERMAST-OPEN TO FALSE
+004060     END-IF.
+004070     IF HW-SIGNLOG-OPEN
+004080         CLOSE SIGNON-LOG
+004090         SET HW-SIGNLOG-OPEN TO FALSE
+004100     END-IF.
+004110 9999-EXIT.
+004120     EXIT.
