@@ -0,0 +1,263 @@
+000010*================================================================
+000020* PROGRAM-ID. SONRPT
+000030*----------------------------------------------------------------
+000040* AUTHOR.        C. L. BRANNIGAN
+000050* INSTALLATION.  DATA CENTER SERVICES
+000060* DATE-WRITTEN.  2026-08-09.
+000070* DATE-COMPILED. 2026-08-09.
+000080*----------------------------------------------------------------
+000090* DESCRIPTION.
+000100*   DAILY SIGN-ON ACTIVITY REPORT.  SORTS THE SIGNON-LOG BY
+000110*   OPERATOR ID AND RUN DATE AND PRINTS, FOR EACH OPERATOR ON
+000120*   EACH DAY, THE FIRST AND LAST SIGN-ON TIME AND THE TOTAL
+000130*   NUMBER OF SIGN-ONS, FOR THE SHIFT SUPERVISOR'S REVIEW.
+000140*----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   2026-08-09 CLB   ORIGINAL PROGRAM
+000180*   2026-08-09 CLB   CHECK REPORT FILE AND SORTED LOG OPENS, FIX
+000190*                    THE DETAIL LINE FILLER WIDTH
+000200*================================================================
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. SONRPT.
+000230 AUTHOR. C. L. BRANNIGAN.
+000240 INSTALLATION. DATA CENTER SERVICES.
+000250 DATE-WRITTEN. 2026-08-09.
+000260 DATE-COMPILED. 2026-08-09.
+000270*================================================================
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS RP-SIGNLOG-STATUS.
+000340 
+000350     SELECT SORT-WORK ASSIGN TO "SRTWK01".
+000360 
+000370     SELECT SORTED-LOG ASSIGN TO "SRTLOG"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS RP-SRTLOG-STATUS.
+000400 
+000410     SELECT REPORT-FILE ASSIGN TO "SONRPTO"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS RP-REPORT-STATUS.
+000440*================================================================
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  SIGNON-LOG.
+000480     COPY signlog.
+000490 
+000500 SD  SORT-WORK.
+000510     COPY signlog
+000520         REPLACING ==SIGNON-LOG-RECORD== BY ==SW-RECORD==
+000530                   LEADING ==SL-== BY ==SW-==.
+000540 
+000550 FD  SORTED-LOG.
+000560     COPY signlog
+000570         REPLACING ==SIGNON-LOG-RECORD== BY ==XL-RECORD==
+000580                   LEADING ==SL-== BY ==XL-==.
+000590 
+000600 FD  REPORT-FILE.
+000610 01  RP-REPORT-LINE                  PIC X(80).
+000620*================================================================
+000630 WORKING-STORAGE SECTION.
+000640 01  RP-SIGNLOG-STATUS                PIC X(02).
+000650     88  RP-SIGNLOG-OK                    VALUE "00".
+000660 01  RP-SRTLOG-STATUS                 PIC X(02).
+000670     88  RP-SRTLOG-OK                     VALUE "00".
+000680 01  RP-REPORT-STATUS                 PIC X(02).
+000690     88  RP-REPORT-OK                     VALUE "00".
+000700 
+000710 01  RP-EOF-SW                        PIC X(01)  VALUE "N".
+000720     88  RP-EOF                           VALUE "Y"
+000730         WHEN SET TO FALSE IS "N".
+000740 01  RP-FIRST-RECORD-SW                PIC X(01)  VALUE "Y".
+000750     88  RP-FIRST-RECORD                   VALUE "Y"
+000760         WHEN SET TO FALSE IS "N".
+000770 01  RP-GROUP-ACTIVE-SW                PIC X(01)  VALUE "N".
+000780     88  RP-GROUP-ACTIVE                   VALUE "Y"
+000790         WHEN SET TO FALSE IS "N".
+000800 
+000810 01  RP-SV-OPERATOR-ID                PIC X(08).
+000820 01  RP-SV-RUN-DATE                    PIC X(08).
+000830 01  RP-FIRST-TIME                     PIC X(06).
+000840 01  RP-LAST-TIME                      PIC X(06).
+000850 01  RP-SIGNON-COUNT                   PIC 9(05)  VALUE ZERO.
+000860 01  RP-GRAND-TOTAL                    PIC 9(07)  VALUE ZERO.
+000870 
+000880 01  RP-HEADING-1.
+000890     05  FILLER                      PIC X(02)  VALUE SPACES.
+000900     05  FILLER                      PIC X(40)
+000910         VALUE "DAILY SIGN-ON ACTIVITY REPORT".
+000920     05  FILLER                      PIC X(38)  VALUE SPACES.
+000930 
+000940 01  RP-HEADING-2.
+000950     05  FILLER                      PIC X(02)  VALUE SPACES.
+000960     05  FILLER                      PIC X(08)  VALUE "OPER ID".
+000970     05  FILLER                      PIC X(03)  VALUE SPACES.
+000980     05  FILLER                      PIC X(08)  VALUE "DATE".
+000990     05  FILLER                      PIC X(03)  VALUE SPACES.
+001000     05  FILLER                      PIC X(06)  VALUE "FIRST".
+001010     05  FILLER                      PIC X(03)  VALUE SPACES.
+001020     05  FILLER                      PIC X(06)  VALUE "LAST".
+001030     05  FILLER                      PIC X(03)  VALUE SPACES.
+001040     05  FILLER                      PIC X(05)  VALUE "CNT".
+001050     05  FILLER                      PIC X(33)  VALUE SPACES.
+001060 
+001070 01  RP-DETAIL-LINE.
+001080     05  FILLER                      PIC X(02)  VALUE SPACES.
+001090     05  RP-D-OPERATOR-ID             PIC X(08).
+001100     05  FILLER                      PIC X(03)  VALUE SPACES.
+001110     05  RP-D-RUN-DATE                PIC X(08).
+001120     05  FILLER                      PIC X(03)  VALUE SPACES.
+001130     05  RP-D-FIRST-TIME              PIC X(06).
+001140     05  FILLER                      PIC X(03)  VALUE SPACES.
+001150     05  RP-D-LAST-TIME               PIC X(06).
+001160     05  FILLER                      PIC X(03)  VALUE SPACES.
+001170     05  RP-D-COUNT                   PIC ZZZZ9.
+001180     05  FILLER                      PIC X(33)  VALUE SPACES.
+001190 
+001200 01  RP-TOTAL-LINE.
+001210     05  FILLER                      PIC X(02)  VALUE SPACES.
+001220     05  FILLER                      PIC X(20)
+001230         VALUE "TOTAL SIGN-ONS".
+001240     05  RP-T-GRAND-TOTAL             PIC ZZZZZZ9.
+001250     05  FILLER                      PIC X(51)  VALUE SPACES.
+001260*================================================================
+001270 PROCEDURE DIVISION.
+001280*----------------------------------------------------------------
+001290 0000-MAINLINE.
+001300     PERFORM 1000-INITIALIZE
+001310         THRU 1000-EXIT.
+001320     IF RP-REPORT-OK
+001330         SORT SORT-WORK
+001340             ON ASCENDING KEY SW-OPERATOR-ID SW-RUN-DATE
+001350                              SW-RUN-TIME
+001360             USING SIGNON-LOG
+001370             GIVING SORTED-LOG
+001380         IF RP-SIGNLOG-OK
+001390             PERFORM 2000-PRODUCE-REPORT
+001400                 THRU 2000-EXIT
+001410         ELSE
+001420             DISPLAY "SIGN-ON LOG COULD NOT BE SORTED"
+001430             MOVE 16 TO RETURN-CODE
+001440         END-IF
+001450     END-IF.
+001460     PERFORM 9999-END-OF-JOB
+001470         THRU 9999-EXIT.
+001480     GOBACK.
+001490*----------------------------------------------------------------
+001500* 1000-INITIALIZE  -  OPEN THE REPORT FILE AND WRITE HEADINGS.
+001510*----------------------------------------------------------------
+001520 1000-INITIALIZE.
+001530     MOVE ZERO TO RETURN-CODE.
+001540     OPEN OUTPUT REPORT-FILE.
+001550     IF RP-REPORT-OK
+001560         WRITE RP-REPORT-LINE FROM RP-HEADING-1
+001570         WRITE RP-REPORT-LINE FROM RP-HEADING-2
+001580     ELSE
+001590         DISPLAY "REPORT FILE COULD NOT BE OPENED"
+001600         MOVE 16 TO RETURN-CODE
+001610     END-IF.
+001620 1000-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------
+001650* 2000-PRODUCE-REPORT  -  CONTROL-BREAK OVER THE SORTED LOG BY
+001660*                         OPERATOR ID AND RUN DATE.
+001670*----------------------------------------------------------------
+001680 2000-PRODUCE-REPORT.
+001690     OPEN INPUT SORTED-LOG.
+001700     IF RP-SRTLOG-OK
+001710         PERFORM 2100-READ-SORTED-LOG
+001720             THRU 2100-EXIT
+001730         PERFORM 2200-PROCESS-GROUP
+001740             THRU 2200-EXIT
+001750             UNTIL RP-EOF
+001760         IF RP-GROUP-ACTIVE
+001770             PERFORM 2800-WRITE-DETAIL
+001780                 THRU 2800-EXIT
+001790         END-IF
+001800         MOVE RP-GRAND-TOTAL TO RP-T-GRAND-TOTAL
+001810         WRITE RP-REPORT-LINE FROM RP-TOTAL-LINE
+001820         CLOSE SORTED-LOG
+001830     ELSE
+001840         DISPLAY "SORTED LOG COULD NOT BE OPENED"
+001850         MOVE 16 TO RETURN-CODE
+001860     END-IF.
+001870 2000-EXIT.
+001880     EXIT.
+001890*----------------------------------------------------------------
+001900* 2100-READ-SORTED-LOG  -  READ ONE SORTED SIGN-ON RECORD.
+001910*----------------------------------------------------------------
+001920 2100-READ-SORTED-LOG.
+001930     READ SORTED-LOG
+001940         AT END
+001950             SET RP-EOF TO TRUE
+001960     END-READ.
+001970 2100-EXIT.
+001980     EXIT.
+001990*----------------------------------------------------------------
+002000* 2200-PROCESS-GROUP  -  ACCUMULATE OR BREAK ON OPERATOR/DATE.
+002010*----------------------------------------------------------------
+002020 2200-PROCESS-GROUP.
+002030     IF RP-FIRST-RECORD
+002040         PERFORM 2300-START-GROUP
+002050             THRU 2300-EXIT
+002060         SET RP-FIRST-RECORD TO FALSE
+002070     ELSE
+002080         IF XL-OPERATOR-ID NOT = RP-SV-OPERATOR-ID
+002090             OR XL-RUN-DATE NOT = RP-SV-RUN-DATE
+002100             PERFORM 2800-WRITE-DETAIL
+002110                 THRU 2800-EXIT
+002120             PERFORM 2300-START-GROUP
+002130                 THRU 2300-EXIT
+002140         ELSE
+002150             PERFORM 2400-ACCUMULATE
+002160                 THRU 2400-EXIT
+002170         END-IF
+002180     END-IF.
+002190     PERFORM 2100-READ-SORTED-LOG
+002200         THRU 2100-EXIT.
+002210 2200-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------------
+002240* 2300-START-GROUP  -  BEGIN A NEW OPERATOR/DATE GROUP.
+002250*----------------------------------------------------------------
+002260 2300-START-GROUP.
+002270     MOVE XL-OPERATOR-ID TO RP-SV-OPERATOR-ID.
+002280     MOVE XL-RUN-DATE TO RP-SV-RUN-DATE.
+002290     MOVE XL-RUN-TIME TO RP-FIRST-TIME.
+002300     MOVE XL-RUN-TIME TO RP-LAST-TIME.
+002310     MOVE 1 TO RP-SIGNON-COUNT.
+002320     SET RP-GROUP-ACTIVE TO TRUE.
+002330 2300-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------
+002360* 2400-ACCUMULATE  -  ADD ONE MORE SIGN-ON TO THE ACTIVE GROUP.
+002370*----------------------------------------------------------------
+002380 2400-ACCUMULATE.
+002390     MOVE XL-RUN-TIME TO RP-LAST-TIME.
+002400     ADD 1 TO RP-SIGNON-COUNT.
+002410 2400-EXIT.
+002420     EXIT.
+002430*----------------------------------------------------------------
+002440* 2800-WRITE-DETAIL  -  PRINT THE COMPLETED GROUP.
+002450*----------------------------------------------------------------
+002460 2800-WRITE-DETAIL.
+002470     MOVE RP-SV-OPERATOR-ID TO RP-D-OPERATOR-ID.
+002480     MOVE RP-SV-RUN-DATE TO RP-D-RUN-DATE.
+002490     MOVE RP-FIRST-TIME TO RP-D-FIRST-TIME.
+002500     MOVE RP-LAST-TIME TO RP-D-LAST-TIME.
+002510     MOVE RP-SIGNON-COUNT TO RP-D-COUNT.
+002520     WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE.
+002530     ADD RP-SIGNON-COUNT TO RP-GRAND-TOTAL.
+002540     SET RP-GROUP-ACTIVE TO FALSE.
+002550 2800-EXIT.
+002560     EXIT.
+002570*----------------------------------------------------------------
+002580* 9999-END-OF-JOB  -  CLOSE THE REPORT FILE AND TERMINATE.
+002590*----------------------------------------------------------------
+002600 9999-END-OF-JOB.
+002610     CLOSE REPORT-FILE.
+002620 9999-EXIT.
+002630     EXIT.
