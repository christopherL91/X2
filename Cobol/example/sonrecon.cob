@@ -0,0 +1,270 @@
+000010*================================================================
+000020* PROGRAM-ID. SONRECON
+000030*----------------------------------------------------------------
+000040* AUTHOR.        C. L. BRANNIGAN
+000050* INSTALLATION.  DATA CENTER SERVICES
+000060* DATE-WRITTEN.  2026-08-09.
+000070* DATE-COMPILED. 2026-08-09.
+000080*----------------------------------------------------------------
+000090* DESCRIPTION.
+000100*   NIGHTLY RECONCILIATION OF SIGN-ON ACTIVITY AGAINST THE HR
+000110*   ACTIVE-EMPLOYEE ROSTER EXTRACT.  MATCH-MERGES THE SIGN-ON
+000120*   LOG, SORTED BY OPERATOR ID, AGAINST THE HR ROSTER, WHICH IS
+000130*   ALREADY IN OPERATOR ID SEQUENCE AS EXTRACTED, AND LISTS ANY
+000140*   OPERATOR ID THAT SIGNED ON BUT IS NOT CARRIED ON THE ROSTER.
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   2026-08-09 CLB   ORIGINAL PROGRAM
+000190*   2026-08-09 CLB   CHECK HR ROSTER OPEN, PRIME THE ROSTER READ
+000200*                    BEFORE THE SIGN-ON LOOP STARTS
+000210*   2026-08-09 CLB   FLAG INACTIVE HR ROSTER MATCHES, CHECK THE
+000220*                    REPORT FILE AND SORTED SIGN-ON FILE OPENS
+000230*================================================================
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. SONRECON.
+000260 AUTHOR. C. L. BRANNIGAN.
+000270 INSTALLATION. DATA CENTER SERVICES.
+000280 DATE-WRITTEN. 2026-08-09.
+000290 DATE-COMPILED. 2026-08-09.
+000300*================================================================
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS RC-SIGNLOG-STATUS.
+000370 
+000380     SELECT SORT-WORK ASSIGN TO "SRTWK02".
+000390 
+000400     SELECT SORTED-SIGNON ASSIGN TO "SRTSGN"
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS RC-SRTSGN-STATUS.
+000430 
+000440     SELECT HR-ROSTER ASSIGN TO "HRROST"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS RC-HRROST-STATUS.
+000470 
+000480     SELECT REPORT-FILE ASSIGN TO "SONRECO"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS RC-REPORT-STATUS.
+000510*================================================================
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  SIGNON-LOG.
+000550     COPY signlog.
+000560 
+000570 SD  SORT-WORK.
+000580     COPY signlog
+000590         REPLACING ==SIGNON-LOG-RECORD== BY ==SW-RECORD==
+000600                   LEADING ==SL-== BY ==SW-==.
+000610 
+000620 FD  SORTED-SIGNON.
+000630     COPY signlog
+000640         REPLACING ==SIGNON-LOG-RECORD== BY ==YL-RECORD==
+000650                   LEADING ==SL-== BY ==YL-==.
+000660 
+000670 FD  HR-ROSTER.
+000680     COPY hrrost.
+000690 
+000700 FD  REPORT-FILE.
+000710 01  RC-REPORT-LINE                  PIC X(80).
+000720*================================================================
+000730 WORKING-STORAGE SECTION.
+000740 01  RC-SIGNLOG-STATUS               PIC X(02).
+000750     88  RC-SIGNLOG-OK                   VALUE "00".
+000760 01  RC-SRTSGN-STATUS                PIC X(02).
+000770     88  RC-SRTSGN-OK                    VALUE "00".
+000780 01  RC-HRROST-STATUS                PIC X(02).
+000790     88  RC-HRROST-OK                    VALUE "00".
+000800 01  RC-REPORT-STATUS                PIC X(02).
+000810     88  RC-REPORT-OK                    VALUE "00".
+000820 
+000830 01  RC-SIGNON-EOF-SW                PIC X(01)  VALUE "N".
+000840     88  RC-SIGNON-EOF                   VALUE "Y"
+000850         WHEN SET TO FALSE IS "N".
+000860 01  RC-ROSTER-EOF-SW                PIC X(01)  VALUE "N".
+000870     88  RC-ROSTER-EOF                   VALUE "Y"
+000880         WHEN SET TO FALSE IS "N".
+000890 01  RC-FIRST-SIGNON-SW              PIC X(01)  VALUE "Y".
+000900     88  RC-FIRST-SIGNON                   VALUE "Y"
+000910         WHEN SET TO FALSE IS "N".
+000920 
+000930 01  RC-PREV-OPERATOR-ID             PIC X(08).
+000940 01  RC-EXCEPTION-COUNT              PIC 9(05)  VALUE ZERO.
+000950 
+000960 01  RC-HEADING-1.
+000970     05  FILLER                      PIC X(02)  VALUE SPACES.
+000980     05  FILLER                      PIC X(45)
+000990         VALUE "SIGN-ON / HR ROSTER RECONCILIATION EXCEPTIONS".
+001000     05  FILLER                      PIC X(33)  VALUE SPACES.
+001010 
+001020 01  RC-HEADING-2.
+001030     05  FILLER                      PIC X(02)  VALUE SPACES.
+001040     05  FILLER                      PIC X(08)  VALUE "OPER ID".
+001050     05  FILLER                      PIC X(03)  VALUE SPACES.
+001060     05  FILLER                      PIC X(36)  VALUE "EXCEPTION".
+001070     05  FILLER                      PIC X(31)  VALUE SPACES.
+001080 
+001090 01  RC-EXCEPTION-LINE.
+001100     05  FILLER                      PIC X(02)  VALUE SPACES.
+001110     05  RC-E-OPERATOR-ID             PIC X(08).
+001120     05  FILLER                      PIC X(03)  VALUE SPACES.
+001130     05  RC-E-MESSAGE                 PIC X(36).
+001140     05  FILLER                      PIC X(31)  VALUE SPACES.
+001150 
+001160 01  RC-TOTAL-LINE.
+001170     05  FILLER                      PIC X(02)  VALUE SPACES.
+001180     05  FILLER                      PIC X(20)
+001190         VALUE "TOTAL EXCEPTIONS".
+001200     05  RC-T-EXCEPTION-COUNT         PIC ZZZZ9.
+001210     05  FILLER                      PIC X(53)  VALUE SPACES.
+001220*================================================================
+001230 PROCEDURE DIVISION.
+001240*----------------------------------------------------------------
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE
+001270         THRU 1000-EXIT.
+001280     IF RC-REPORT-OK
+001290         SORT SORT-WORK
+001300             ON ASCENDING KEY SW-OPERATOR-ID
+001310             USING SIGNON-LOG
+001320             GIVING SORTED-SIGNON
+001330         IF RC-SIGNLOG-OK
+001340             PERFORM 2000-RECONCILE
+001350                 THRU 2000-EXIT
+001360         ELSE
+001370             DISPLAY "SIGN-ON LOG COULD NOT BE SORTED"
+001380             MOVE 16 TO RETURN-CODE
+001390         END-IF
+001400     END-IF.
+001410     PERFORM 9999-END-OF-JOB
+001420         THRU 9999-EXIT.
+001430     GOBACK.
+001440*----------------------------------------------------------------
+001450* 1000-INITIALIZE  -  OPEN THE REPORT FILE AND WRITE HEADINGS.
+001460*----------------------------------------------------------------
+001470 1000-INITIALIZE.
+001480     MOVE ZERO TO RETURN-CODE.
+001490     OPEN OUTPUT REPORT-FILE.
+001500     IF RC-REPORT-OK
+001510         WRITE RC-REPORT-LINE FROM RC-HEADING-1
+001520         WRITE RC-REPORT-LINE FROM RC-HEADING-2
+001530     ELSE
+001540         DISPLAY "REPORT FILE COULD NOT BE OPENED"
+001550         MOVE 16 TO RETURN-CODE
+001560     END-IF.
+001570 1000-EXIT.
+001580     EXIT.
+001590*----------------------------------------------------------------
+001600* 2000-RECONCILE  -  MATCH-MERGE THE SORTED SIGN-ON LOG AGAINST
+001610*                    THE HR ACTIVE ROSTER.
+001620*----------------------------------------------------------------
+001630 2000-RECONCILE.
+001640     OPEN INPUT SORTED-SIGNON.
+001650     OPEN INPUT HR-ROSTER.
+001660     IF RC-SRTSGN-OK AND RC-HRROST-OK
+001670         PERFORM 2100-READ-SIGNON
+001680             THRU 2100-EXIT
+001690         PERFORM 2300-ADVANCE-ROSTER
+001700             THRU 2300-EXIT
+001710         PERFORM 2200-CHECK-SIGNON
+001720             THRU 2200-EXIT
+001730             UNTIL RC-SIGNON-EOF
+001740     ELSE
+001750         IF NOT RC-SRTSGN-OK
+001760             DISPLAY "SORTED SIGN-ON FILE COULD NOT BE OPENED"
+001770         END-IF
+001780         IF NOT RC-HRROST-OK
+001790             DISPLAY "HR ROSTER COULD NOT BE OPENED"
+001800         END-IF
+001810         DISPLAY "RECONCILIATION SKIPPED"
+001820         MOVE 16 TO RETURN-CODE
+001830     END-IF.
+001840     IF RC-SRTSGN-OK
+001850         CLOSE SORTED-SIGNON
+001860     END-IF.
+001870     IF RC-HRROST-OK
+001880         CLOSE HR-ROSTER
+001890     END-IF.
+001900 2000-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------------
+001930* 2100-READ-SIGNON  -  READ ONE SORTED SIGN-ON RECORD.
+001940*----------------------------------------------------------------
+001950 2100-READ-SIGNON.
+001960     READ SORTED-SIGNON
+001970         AT END
+001980             SET RC-SIGNON-EOF TO TRUE
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------
+002030* 2200-CHECK-SIGNON  -  FOR EACH DISTINCT OPERATOR ID IN THE
+002040*                       SIGN-ON LOG, CONFIRM IT IS ON THE ROSTER.
+002050*----------------------------------------------------------------
+002060 2200-CHECK-SIGNON.
+002070     IF RC-FIRST-SIGNON
+002080         OR YL-OPERATOR-ID NOT = RC-PREV-OPERATOR-ID
+002090         MOVE YL-OPERATOR-ID TO RC-PREV-OPERATOR-ID
+002100         SET RC-FIRST-SIGNON TO FALSE
+002110         PERFORM 2300-ADVANCE-ROSTER
+002120             THRU 2300-EXIT
+002130             UNTIL RC-ROSTER-EOF
+002140                OR HR-OPERATOR-ID NOT < YL-OPERATOR-ID
+002150         IF RC-ROSTER-EOF OR HR-OPERATOR-ID NOT = YL-OPERATOR-ID
+002160             PERFORM 2800-WRITE-EXCEPTION
+002170                 THRU 2800-EXIT
+002180         ELSE
+002190             IF NOT HR-EMPLOYEE-ACTIVE
+002200                 PERFORM 2850-WRITE-INACTIVE-EXCEPTION
+002210                     THRU 2850-EXIT
+002220             END-IF
+002230         END-IF
+002240     END-IF.
+002250     PERFORM 2100-READ-SIGNON
+002260         THRU 2100-EXIT.
+002270 2200-EXIT.
+002280     EXIT.
+002290*----------------------------------------------------------------
+002300* 2300-ADVANCE-ROSTER  -  ADVANCE THE ROSTER CURSOR TO OR PAST
+002310*                         THE CURRENT SIGN-ON OPERATOR ID.
+002320*----------------------------------------------------------------
+002330 2300-ADVANCE-ROSTER.
+002340     READ HR-ROSTER
+002350         AT END
+002360             SET RC-ROSTER-EOF TO TRUE
+002370     END-READ.
+002380 2300-EXIT.
+002390     EXIT.
+002400*----------------------------------------------------------------
+002410* 2800-WRITE-EXCEPTION  -  PRINT ONE RECONCILIATION EXCEPTION.
+002420*----------------------------------------------------------------
+002430 2800-WRITE-EXCEPTION.
+002440     MOVE RC-PREV-OPERATOR-ID TO RC-E-OPERATOR-ID.
+002450     MOVE "NOT FOUND ON ACTIVE HR ROSTER" TO RC-E-MESSAGE.
+002460     WRITE RC-REPORT-LINE FROM RC-EXCEPTION-LINE.
+002470     ADD 1 TO RC-EXCEPTION-COUNT.
+002480 2800-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------
+002510* 2850-WRITE-INACTIVE-EXCEPTION  -  PRINT ONE EXCEPTION FOR AN
+002520*                                   OPERATOR ON THE ROSTER WHOSE
+002530*                                   STATUS IS NOT ACTIVE.
+002540*----------------------------------------------------------------
+002550 2850-WRITE-INACTIVE-EXCEPTION.
+002560     MOVE RC-PREV-OPERATOR-ID TO RC-E-OPERATOR-ID.
+002570     MOVE "ON HR ROSTER BUT NOT ACTIVE" TO RC-E-MESSAGE.
+002580     WRITE RC-REPORT-LINE FROM RC-EXCEPTION-LINE.
+002590     ADD 1 TO RC-EXCEPTION-COUNT.
+002600 2850-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------------
+002630* 9999-END-OF-JOB  -  WRITE THE TOTAL AND TERMINATE THE RUN.
+002640*----------------------------------------------------------------
+002650 9999-END-OF-JOB.
+002660     MOVE RC-EXCEPTION-COUNT TO RC-T-EXCEPTION-COUNT.
+002670     WRITE RC-REPORT-LINE FROM RC-TOTAL-LINE.
+002680     CLOSE REPORT-FILE.
+002690 9999-EXIT.
+002700     EXIT.
