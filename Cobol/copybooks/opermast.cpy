@@ -0,0 +1,16 @@
+000010*================================================================
+000020* OPERMAST - OPERATOR MASTER FILE RECORD LAYOUT.  ONE ENTRY PER
+000030*            OPERATOR AUTHORIZED TO SIGN ON.  KEYED RANDOM BY
+000040*            OPERATOR ID.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*   DATE       INIT  DESCRIPTION
+000080*   2026-08-09 CLB   ORIGINAL COPYBOOK
+000090*================================================================
+000100 01  OPERATOR-MASTER-RECORD.
+000110    05  OM-OPERATOR-ID              PIC X(08).
+000120    05  OM-OPERATOR-NAME            PIC X(30).
+000130    05  OM-OPERATOR-STATUS          PIC X(01).
+000140        88  OM-ACTIVE                   VALUE "A".
+000150        88  OM-INACTIVE                 VALUE "I".
+000160    05  FILLER                      PIC X(21).
