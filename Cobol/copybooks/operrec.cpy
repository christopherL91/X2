@@ -0,0 +1,17 @@
+000010*================================================================
+000020* OPERREC  - OPERATOR SIGN-ON RECORD LAYOUT.  STRUCTURED
+000030*            OPERATOR CONTEXT CAPTURED AT SIGN-ON TIME, CARRIED
+000040*            FORWARD TO WHATEVER STEPS FOLLOW SIGN-ON.
+000050*            INCLUDED UNDER A CALLER-SUPPLIED 01 LEVEL.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   DATE       INIT  DESCRIPTION
+000090*   2026-08-09 CLB   ORIGINAL - REPLACES FLAT PIC A(100) FIELD
+000100*================================================================
+000110    05  OR-OPERATOR-ID              PIC X(08).
+000120    05  OR-TERMINAL-ID              PIC X(04).
+000130    05  OR-SHIFT-CODE               PIC X(01).
+000140        88  OR-SHIFT-1ST                VALUE "1".
+000150        88  OR-SHIFT-2ND                VALUE "2".
+000160        88  OR-SHIFT-3RD                VALUE "3".
+000170    05  FILLER                      PIC X(87).
