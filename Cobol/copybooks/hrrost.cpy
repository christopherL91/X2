@@ -0,0 +1,15 @@
+000010*================================================================
+000020* HRROST   - HR ACTIVE-EMPLOYEE ROSTER EXTRACT RECORD LAYOUT.
+000030*            NIGHTLY EXTRACT OF EMPLOYEES CURRENTLY ACTIVE ON
+000040*            THE HR SYSTEM, USED TO RECONCILE SIGN-ON ACTIVITY.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*   DATE       INIT  DESCRIPTION
+000080*   2026-08-09 CLB   ORIGINAL COPYBOOK
+000090*================================================================
+000100 01  HR-ROSTER-RECORD.
+000110    05  HR-OPERATOR-ID              PIC X(08).
+000120    05  HR-EMPLOYEE-NAME            PIC X(30).
+000130    05  HR-EMPLOYEE-STATUS          PIC X(01).
+000140        88  HR-EMPLOYEE-ACTIVE          VALUE "A".
+000150    05  FILLER                      PIC X(21).
