@@ -0,0 +1,14 @@
+000010*================================================================
+000020* SIGNLOG  - SIGN-ON AUDIT LOG RECORD LAYOUT.  ONE RECORD WRITTEN
+000030*            PER INVOCATION OF THE SIGN-ON FRONT DOOR.
+000040*----------------------------------------------------------------
+000050* MODIFICATION HISTORY
+000060*   DATE       INIT  DESCRIPTION
+000070*   2026-08-09 CLB   ORIGINAL COPYBOOK
+000080*================================================================
+000090 01  SIGNON-LOG-RECORD.
+000100    05  SL-OPERATOR-ID              PIC X(08).
+000110    05  SL-RUN-DATE                 PIC X(08).
+000120    05  SL-RUN-TIME                 PIC X(06).
+000130    05  SL-RETURN-CODE              PIC 9(03).
+000140    05  FILLER                      PIC X(25).
